@@ -0,0 +1,30 @@
+//INVBATCH JOB (ACCTNO),'NIGHTLY INV LOAD',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP05,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly inventory load.  Reads the day's transaction extract
+//* and applies ADD/UPDATE/DELETE rows to the inventory file.
+//* inventory_batch checkpoints after every transaction in the
+//* CHKPT dataset, so if this job abends partway through, resubmit
+//* it unchanged (RESTART=STEP05 is already on the JOB card) -
+//* the program reads CHKPT on startup and skips every transaction
+//* at or before the last one it recorded there, so items already
+//* written are never re-added.
+//* This program is built and run with GnuCOBOL, which only resolves
+//* an ASSIGN TO literal against a DD_<name> environment variable
+//* when the literal is a bare device-style name (as TRANSIN/CHKPT
+//* are, via DD_TRANSIN/DD_CHKPT below). RECEIPT-FILE and
+//* TRANSACTION-LOG-FILE are intentionally ASSIGNed to the literal
+//* filenames "receipt.TXT"/"transaction_log.txt" instead - the same
+//* ones inventory_management.cbl uses - so a batch run shares one
+//* inventory file and one audit trail with the interactive program
+//* when both run from the same working directory. There is
+//* therefore no DD card for RECEIPT/TRANLOG here: under this
+//* toolchain they would never be consulted, and shipping them would
+//* misrepresent how the program actually locates those two files.
+//*--------------------------------------------------------------
+//STEP05   EXEC PGM=INVBATCH
+//STEPLIB  DD DSN=PROD.INVMGMT.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.INV.TRANS.DAILY,DISP=SHR
+//CHKPT    DD DSN=PROD.INV.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
