@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. inventory_batch.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHKPT-STATUS.
+
+      * Deliberately the same literal inventory_management.cbl uses
+      * (not a bare DD-style name like TRANSIN/CHKPT above), resolved
+      * as a plain path relative to the current working directory -
+      * GnuCOBOL's DD_<name> lookup does not apply to a dotted literal
+      * like this one, so jcl/INVBATCH.jcl has no DD card for this
+      * file. Matching the interactive program's literal means a batch
+      * run and an interactive run started from the same directory
+      * share one inventory file and one audit trail.
+           SELECT RECEIPT-FILE ASSIGN TO "receipt.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ITEM-ID
+           FILE STATUS IS WS-RECEIPT-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "transaction_log.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+
+       01 TRANS-RECORD.
+           05 TRANS-SEQ-NUM PIC 9(6).
+           05 TRANS-OP PIC X(6).
+           05 TRANS-ITEM-ID PIC 9(5).
+           05 TRANS-ITEM-NAME PIC X(20).
+           05 TRANS-ITEM-PRICE PIC 9(5).
+           05 TRANS-ITEM-QUANTITY PIC 9(5).
+
+       FD CHECKPOINT-FILE.
+
+       01 CHECKPOINT-RECORD PIC 9(6).
+
+       FD RECEIPT-FILE.
+
+       01 RECEIPT-RECORD.
+           05 ITEM-ID PIC 9(5).
+           05 ITEM-NAME PIC X(20).
+           05 ITEM-PRICE PIC 9(5).
+           05 ITEM-QUANTITY PIC 9(5).
+
+       FD TRANSACTION-LOG-FILE.
+
+       01 TRANSACTION-LOG-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS PIC X(2).
+       01 WS-CHKPT-STATUS PIC X(2).
+       01 WS-RECEIPT-STATUS PIC X(2).
+       01 WS-LOG-STATUS PIC X(2).
+       01 WS-TRANS-EOF PIC X(1) VALUE "N".
+       01 WS-LAST-SEQ PIC 9(6) VALUE 0.
+       01 WS-STARTING-SEQ PIC 9(6) VALUE 0.
+       01 WS-PROCESSED-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIPPED-COUNT PIC 9(6) VALUE 0.
+       01 WS-FAILED-COUNT PIC 9(6) VALUE 0.
+       01 WS-OUTOFORDER-COUNT PIC 9(6) VALUE 0.
+       01 WS-BATCH-OK PIC X(1).
+       01 WS-LOG-OP PIC X(6).
+       01 WS-LOG-OLD-PRICE PIC 9(5).
+       01 WS-LOG-NEW-PRICE PIC 9(5).
+       01 WS-LOG-OLD-QTY PIC 9(5).
+       01 WS-LOG-NEW-QTY PIC 9(5).
+       01 WS-LOG-DATE PIC 9(8).
+       01 WS-LOG-TIME PIC 9(8).
+       01 WS-LOG-LINE PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT
+           DISPLAY "Resuming after transaction " WS-LAST-SEQ
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Transaction file not found, nothing to load."
+           ELSE
+               PERFORM UNTIL WS-TRANS-EOF = "Y"
+                   READ TRANS-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRANS-EOF
+                       NOT AT END
+                           PERFORM PROCESS-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               DISPLAY "Batch load complete. Applied="
+                   WS-PROCESSED-COUNT " Skipped=" WS-SKIPPED-COUNT
+                   " Failed=" WS-FAILED-COUNT
+                   " OutOfOrder=" WS-OUTOFORDER-COUNT
+           END-IF
+           STOP RUN.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-SEQ
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-LAST-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-LAST-SEQ
+           END-IF
+           MOVE WS-LAST-SEQ TO WS-STARTING-SEQ.
+
+       PROCESS-TRANSACTION.
+           IF TRANS-SEQ-NUM <= WS-STARTING-SEQ
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               IF TRANS-SEQ-NUM <= WS-LAST-SEQ
+                   DISPLAY "Transaction " TRANS-SEQ-NUM
+                       ": out of order (extract must be sorted"
+                       " ascending by sequence number), skipped."
+                   ADD 1 TO WS-OUTOFORDER-COUNT
+               ELSE
+                   MOVE "N" TO WS-BATCH-OK
+                   EVALUATE TRANS-OP
+                       WHEN "ADD"
+                           PERFORM BATCH-ADD-ITEM
+                       WHEN "UPDATE"
+                           PERFORM BATCH-UPDATE-ITEM
+                       WHEN "DELETE"
+                           PERFORM BATCH-DELETE-ITEM
+                       WHEN OTHER
+                           DISPLAY "Transaction " TRANS-SEQ-NUM
+                               ": unknown operation " TRANS-OP
+                               ", skipped."
+                   END-EVALUATE
+                   IF WS-BATCH-OK = "Y"
+                       ADD 1 TO WS-PROCESSED-COUNT
+                   ELSE
+                       ADD 1 TO WS-FAILED-COUNT
+                   END-IF
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE TRANS-SEQ-NUM TO WS-LAST-SEQ
+           MOVE WS-LAST-SEQ TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       BATCH-ADD-ITEM.
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               OPEN OUTPUT RECEIPT-FILE
+               CLOSE RECEIPT-FILE
+               OPEN I-O RECEIPT-FILE
+           END-IF
+           MOVE TRANS-ITEM-ID TO ITEM-ID
+           MOVE TRANS-ITEM-NAME TO ITEM-NAME
+           MOVE TRANS-ITEM-PRICE TO ITEM-PRICE
+           MOVE TRANS-ITEM-QUANTITY TO ITEM-QUANTITY
+           WRITE RECEIPT-RECORD
+           IF WS-RECEIPT-STATUS = "22"
+               DISPLAY "Transaction " TRANS-SEQ-NUM
+                   ": item " TRANS-ITEM-ID " already exists, skipped."
+           ELSE
+               IF WS-RECEIPT-STATUS NOT = "00"
+                   DISPLAY "Transaction " TRANS-SEQ-NUM
+                       ": write failed, status=" WS-RECEIPT-STATUS
+                       ", skipped."
+               ELSE
+                   MOVE 0 TO WS-LOG-OLD-PRICE
+                   MOVE 0 TO WS-LOG-OLD-QTY
+                   MOVE TRANS-ITEM-PRICE TO WS-LOG-NEW-PRICE
+                   MOVE TRANS-ITEM-QUANTITY TO WS-LOG-NEW-QTY
+                   MOVE "ADD" TO WS-LOG-OP
+                   PERFORM WRITE-TRANSACTION-LOG
+                   MOVE "Y" TO WS-BATCH-OK
+               END-IF
+           END-IF
+           CLOSE RECEIPT-FILE.
+
+       BATCH-UPDATE-ITEM.
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "Transaction " TRANS-SEQ-NUM
+                   ": no inventory records found, skipped."
+           ELSE
+               MOVE TRANS-ITEM-ID TO ITEM-ID
+               READ RECEIPT-FILE KEY IS ITEM-ID
+                   INVALID KEY
+                       DISPLAY "Transaction " TRANS-SEQ-NUM
+                           ": item " TRANS-ITEM-ID
+                           " not found, skipped."
+                   NOT INVALID KEY
+                       MOVE ITEM-PRICE TO WS-LOG-OLD-PRICE
+                       MOVE ITEM-QUANTITY TO WS-LOG-OLD-QTY
+                       MOVE TRANS-ITEM-NAME TO ITEM-NAME
+                       MOVE TRANS-ITEM-PRICE TO ITEM-PRICE
+                       MOVE TRANS-ITEM-QUANTITY TO ITEM-QUANTITY
+                       REWRITE RECEIPT-RECORD
+                       IF WS-RECEIPT-STATUS = "00"
+                           MOVE ITEM-PRICE TO WS-LOG-NEW-PRICE
+                           MOVE ITEM-QUANTITY TO WS-LOG-NEW-QTY
+                           MOVE "UPDATE" TO WS-LOG-OP
+                           PERFORM WRITE-TRANSACTION-LOG
+                           MOVE "Y" TO WS-BATCH-OK
+                       ELSE
+                           DISPLAY "Transaction " TRANS-SEQ-NUM
+                               ": update failed, status="
+                               WS-RECEIPT-STATUS ", skipped."
+                       END-IF
+               END-READ
+               CLOSE RECEIPT-FILE
+           END-IF.
+
+       BATCH-DELETE-ITEM.
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "Transaction " TRANS-SEQ-NUM
+                   ": no inventory records found, skipped."
+           ELSE
+               MOVE TRANS-ITEM-ID TO ITEM-ID
+               READ RECEIPT-FILE KEY IS ITEM-ID
+                   INVALID KEY
+                       DISPLAY "Transaction " TRANS-SEQ-NUM
+                           ": item " TRANS-ITEM-ID
+                           " not found, skipped."
+                   NOT INVALID KEY
+                       MOVE ITEM-PRICE TO WS-LOG-OLD-PRICE
+                       MOVE ITEM-QUANTITY TO WS-LOG-OLD-QTY
+                       MOVE 0 TO WS-LOG-NEW-PRICE
+                       MOVE 0 TO WS-LOG-NEW-QTY
+                       MOVE "DELETE" TO WS-LOG-OP
+                       DELETE RECEIPT-FILE
+                       IF WS-RECEIPT-STATUS = "00"
+                           PERFORM WRITE-TRANSACTION-LOG
+                           MOVE "Y" TO WS-BATCH-OK
+                       ELSE
+                           DISPLAY "Transaction " TRANS-SEQ-NUM
+                               ": delete failed, status="
+                               WS-RECEIPT-STATUS ", skipped."
+                       END-IF
+               END-READ
+               CLOSE RECEIPT-FILE
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-LOG-DATE " " WS-LOG-TIME " ID=" ITEM-ID
+               " OP=" WS-LOG-OP
+               " OLDPRICE=" WS-LOG-OLD-PRICE
+               " NEWPRICE=" WS-LOG-NEW-PRICE
+               " OLDQTY=" WS-LOG-OLD-QTY
+               " NEWQTY=" WS-LOG-NEW-QTY
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+           MOVE WS-LOG-LINE TO TRANSACTION-LOG-RECORD
+           WRITE TRANSACTION-LOG-RECORD
+           CLOSE TRANSACTION-LOG-FILE.
