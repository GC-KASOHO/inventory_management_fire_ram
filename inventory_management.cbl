@@ -6,7 +6,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RECEIPT-FILE ASSIGN TO "receipt.TXT"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ITEM-ID
+           FILE STATUS IS WS-RECEIPT-STATUS.
+
+           SELECT REORDER-REPORT-FILE ASSIGN TO "reorder_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REORDER-STATUS.
+
+           SELECT VALUATION-REPORT-FILE ASSIGN TO "valuation_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VALUATION-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "transaction_log.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT PO-FILE ASSIGN TO "po_file.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PO-NUMBER
+           FILE STATUS IS WS-PO-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,16 +39,67 @@
            05 ITEM-PRICE PIC 9(5).
            05 ITEM-QUANTITY PIC 9(5).
 
+       FD REORDER-REPORT-FILE.
+
+       01 REORDER-REPORT-RECORD PIC X(80).
+
+       FD VALUATION-REPORT-FILE.
+
+       01 VALUATION-REPORT-RECORD PIC X(80).
+
+       FD TRANSACTION-LOG-FILE.
+
+       01 TRANSACTION-LOG-RECORD PIC X(100).
+
+       FD PO-FILE.
+
+       01 PO-RECORD.
+           05 PO-NUMBER PIC 9(5).
+           05 PO-VENDOR-ID PIC 9(5).
+           05 PO-VENDOR-NAME PIC X(20).
+           05 PO-ITEM-ID PIC 9(5).
+           05 PO-QUANTITY PIC 9(5).
+           05 PO-EXPECTED-DATE PIC 9(8).
+           05 PO-STATUS PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 I-ID PIC 9(5).
        01 I-NAME PIC X(20).
        01 I-PRICE PIC 9(5).
        01 I-QUANTITY PIC 9(5).
        01 USER-CHOICE PIC 9(5).
-       01 OUTPUT-LINE PIC X(50).
+       01 WS-EOF-FLAG PIC X(1) VALUE "N".
+       01 WS-RECEIPT-STATUS PIC X(2).
+       01 WS-FOUND-FLAG PIC X(1) VALUE "N".
+       01 WS-ANSWER PIC X(1).
+       01 WS-REORDER-THRESHOLD PIC 9(5).
+       01 WS-SHORTFALL PIC 9(5).
+       01 WS-REPORT-LINE PIC X(80).
+       01 WS-REORDER-STATUS PIC X(2).
+       01 WS-VALUATION-STATUS PIC X(2).
+       01 WS-ITEM-VALUE PIC 9(12).
+       01 WS-GRAND-TOTAL PIC 9(15) VALUE 0.
+       01 WS-LOG-STATUS PIC X(2).
+       01 WS-LOG-OP PIC X(6).
+       01 WS-LOG-OLD-PRICE PIC 9(5).
+       01 WS-LOG-NEW-PRICE PIC 9(5).
+       01 WS-LOG-OLD-QTY PIC 9(5).
+       01 WS-LOG-NEW-QTY PIC 9(5).
+       01 WS-LOG-DATE PIC 9(8).
+       01 WS-LOG-TIME PIC 9(8).
+       01 WS-LOG-LINE PIC X(100).
+       01 WS-PO-STATUS PIC X(2).
+       01 I-PO-NUMBER PIC 9(5).
+       01 I-VENDOR-ID PIC 9(5).
+       01 I-VENDOR-NAME PIC X(20).
+       01 I-PO-ITEM-ID PIC 9(5).
+       01 I-PO-QUANTITY PIC 9(5).
+       01 I-PO-DATE PIC 9(8).
+       01 I-RECEIVE-QUANTITY PIC 9(5).
+       01 WS-RECEIVE-OK PIC X(1).
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL USER-CHOICE = 3
+           PERFORM UNTIL USER-CHOICE = 10
            CALL "SYSTEM" USING "CLS"
            DISPLAY "||=======================================||"
            DISPLAY "||     Inventory Management System       ||"
@@ -37,7 +109,11 @@
            DISPLAY "||   3. View Inventory                   ||"
            DISPLAY "||   4. Search Item                      ||"
            DISPLAY "||   5. Delete Item                      ||"
-           DISPLAY "||   6. Exit                             ||"
+           DISPLAY "||   6. Reorder Report                   ||"
+           DISPLAY "||   7. Valuation Report                 ||"
+           DISPLAY "||   8. Create Purchase Order            ||"
+           DISPLAY "||   9. Receive Shipment                 ||"
+           DISPLAY "||  10. Exit                             ||"
            DISPLAY "||=======================================||"
            DISPLAY "Enter your choice: " NO ADVANCING
            ACCEPT USER-CHOICE
@@ -48,11 +124,228 @@
            WHEN 2
                PERFORM UPDATE-ITEM
            WHEN 3
+               PERFORM VIEW-INVENTORY
+           WHEN 4
+               PERFORM SEARCH-ITEM
+           WHEN 5
+               PERFORM DELETE-ITEM
+           WHEN 6
+               PERFORM REORDER-REPORT
+           WHEN 7
+               PERFORM VALUATION-REPORT
+           WHEN 8
+               PERFORM CREATE-PO
+           WHEN 9
+               PERFORM RECEIVE-PO
+           WHEN 10
                DISPLAY "Exit"
            END-EVALUATE
            END-PERFORM
            STOP RUN.
 
+       REORDER-REPORT.
+           DISPLAY "Enter the reorder point threshold: " NO ADVANCING
+           ACCEPT WS-REORDER-THRESHOLD
+
+           OPEN INPUT RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "No inventory records found."
+           ELSE
+               OPEN OUTPUT REORDER-REPORT-FILE
+               IF WS-REORDER-STATUS NOT = "00"
+                   DISPLAY "Unable to open reorder_report.txt, status="
+                       WS-REORDER-STATUS
+                   CLOSE RECEIPT-FILE
+               ELSE
+                   MOVE "ITEM-ID   ITEM-NAME       QTY    SHORT-BY"
+                       TO WS-REPORT-LINE
+                   MOVE WS-REPORT-LINE TO REORDER-REPORT-RECORD
+                   WRITE REORDER-REPORT-RECORD
+                   MOVE "N" TO WS-EOF-FLAG
+                   PERFORM UNTIL WS-EOF-FLAG = "Y"
+                       READ RECEIPT-FILE NEXT RECORD
+                           AT END
+                               MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END
+                               IF ITEM-QUANTITY < WS-REORDER-THRESHOLD
+                                   COMPUTE WS-SHORTFALL =
+                                       WS-REORDER-THRESHOLD -
+                                       ITEM-QUANTITY
+                                   MOVE SPACES TO WS-REPORT-LINE
+                                   STRING ITEM-ID " " ITEM-NAME " "
+                                       ITEM-QUANTITY " " WS-SHORTFALL
+                                       DELIMITED BY SIZE
+                                       INTO WS-REPORT-LINE
+                                   END-STRING
+                                   MOVE WS-REPORT-LINE TO
+                                       REORDER-REPORT-RECORD
+                                   WRITE REORDER-REPORT-RECORD
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE RECEIPT-FILE
+                   CLOSE REORDER-REPORT-FILE
+                   DISPLAY "Reorder report written to reorder_report"
+                       ".txt"
+               END-IF
+           END-IF.
+
+       VALUATION-REPORT.
+           OPEN INPUT RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "No inventory records found."
+           ELSE
+               OPEN OUTPUT VALUATION-REPORT-FILE
+               IF WS-VALUATION-STATUS NOT = "00"
+                   DISPLAY "Unable to open valuation_report.txt,"
+                       " status=" WS-VALUATION-STATUS
+                   CLOSE RECEIPT-FILE
+               ELSE
+                   MOVE "ITEM-ID   ITEM-NAME       PRICE  QTY    VALUE"
+                       TO WS-REPORT-LINE
+                   MOVE WS-REPORT-LINE TO VALUATION-REPORT-RECORD
+                   WRITE VALUATION-REPORT-RECORD
+                   MOVE 0 TO WS-GRAND-TOTAL
+                   MOVE "N" TO WS-EOF-FLAG
+                   PERFORM UNTIL WS-EOF-FLAG = "Y"
+                       READ RECEIPT-FILE NEXT RECORD
+                           AT END
+                               MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END
+                               COMPUTE WS-ITEM-VALUE =
+                                   ITEM-PRICE * ITEM-QUANTITY
+                                   ON SIZE ERROR
+                                       DISPLAY "Item " ITEM-ID
+                                           ": value computation"
+                                           " overflowed, skipping."
+                                       MOVE 0 TO WS-ITEM-VALUE
+                               END-COMPUTE
+                               ADD WS-ITEM-VALUE TO WS-GRAND-TOTAL
+                                   ON SIZE ERROR
+                                       DISPLAY "Grand total overflowed;"
+                                           " valuation report is"
+                                           " incomplete."
+                               END-ADD
+                               MOVE SPACES TO WS-REPORT-LINE
+                               STRING ITEM-ID " " ITEM-NAME " "
+                                   ITEM-PRICE " " ITEM-QUANTITY " "
+                                   WS-ITEM-VALUE
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                               END-STRING
+                               MOVE WS-REPORT-LINE TO
+                                   VALUATION-REPORT-RECORD
+                               WRITE VALUATION-REPORT-RECORD
+                       END-READ
+                   END-PERFORM
+                   MOVE SPACES TO VALUATION-REPORT-RECORD
+                   WRITE VALUATION-REPORT-RECORD
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "GRAND TOTAL VALUE: " WS-GRAND-TOTAL
+                       DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   MOVE WS-REPORT-LINE TO VALUATION-REPORT-RECORD
+                   WRITE VALUATION-REPORT-RECORD
+                   CLOSE RECEIPT-FILE
+                   CLOSE VALUATION-REPORT-FILE
+                   DISPLAY "Valuation report written to valuation_repo"
+                       "rt.txt"
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-LOG-DATE " " WS-LOG-TIME " ID=" ITEM-ID
+               " OP=" WS-LOG-OP
+               " OLDPRICE=" WS-LOG-OLD-PRICE
+               " NEWPRICE=" WS-LOG-NEW-PRICE
+               " OLDQTY=" WS-LOG-OLD-QTY
+               " NEWQTY=" WS-LOG-NEW-QTY
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+           MOVE WS-LOG-LINE TO TRANSACTION-LOG-RECORD
+           WRITE TRANSACTION-LOG-RECORD
+           CLOSE TRANSACTION-LOG-FILE.
+
+       VIEW-INVENTORY.
+           OPEN INPUT RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "No inventory records found."
+           ELSE
+               DISPLAY "ITEM-ID   ITEM-NAME            PRICE  QUANTITY"
+               DISPLAY "----------------------------------------------"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ RECEIPT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           DISPLAY ITEM-ID " " ITEM-NAME " " ITEM-PRICE
+                               " " ITEM-QUANTITY
+                   END-READ
+               END-PERFORM
+               CLOSE RECEIPT-FILE
+           END-IF.
+
+       SEARCH-ITEM.
+           DISPLAY "Enter the item id to search: " NO ADVANCING
+           ACCEPT I-ID
+
+           OPEN INPUT RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "No inventory records found."
+           ELSE
+               MOVE I-ID TO ITEM-ID
+               READ RECEIPT-FILE KEY IS ITEM-ID
+                   INVALID KEY
+                       DISPLAY "Item not found."
+                   NOT INVALID KEY
+                       DISPLAY "ITEM-ID   ITEM-NAME       PRICE  QTY"
+                       DISPLAY "-----------------------------------"
+                       DISPLAY ITEM-ID " " ITEM-NAME " " ITEM-PRICE
+                           " " ITEM-QUANTITY
+               END-READ
+               CLOSE RECEIPT-FILE
+           END-IF.
+
+       DELETE-ITEM.
+           DISPLAY "Enter the item id to delete: " NO ADVANCING
+           ACCEPT I-ID
+
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "No inventory records found."
+           ELSE
+               MOVE I-ID TO ITEM-ID
+               READ RECEIPT-FILE KEY IS ITEM-ID
+                   INVALID KEY
+                       DISPLAY "Item not found."
+                   NOT INVALID KEY
+                       MOVE ITEM-PRICE TO WS-LOG-OLD-PRICE
+                       MOVE ITEM-QUANTITY TO WS-LOG-OLD-QTY
+                       MOVE 0 TO WS-LOG-NEW-PRICE
+                       MOVE 0 TO WS-LOG-NEW-QTY
+                       MOVE "DELETE" TO WS-LOG-OP
+                       DELETE RECEIPT-FILE
+                       IF WS-RECEIPT-STATUS = "00"
+                           PERFORM WRITE-TRANSACTION-LOG
+                           DISPLAY "Item deleted successfully!"
+                       ELSE
+                           DISPLAY "Unable to delete item, status="
+                               WS-RECEIPT-STATUS
+                       END-IF
+               END-READ
+               CLOSE RECEIPT-FILE
+           END-IF.
+
        ADD-ITEM.
            DISPLAY "Enter the item id: " NO ADVANCING
            ACCEPT I-ID
@@ -71,59 +364,209 @@
            MOVE I-PRICE TO ITEM-PRICE
            MOVE I-QUANTITY TO ITEM-QUANTITY
 
-           OPEN OUTPUT RECEIPT-FILE
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               OPEN OUTPUT RECEIPT-FILE
+               CLOSE RECEIPT-FILE
+               OPEN I-O RECEIPT-FILE
+           END-IF
            WRITE RECEIPT-RECORD
-           CLOSE RECEIPT-FILE
-           OPEN OUTPUT RECEIPT-FILE
-           STRING "ID: " ITEM-ID DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           STRING "Name: " I-NAME DELIMITED BY SIZE 
-           INTO OUTPUT-LINE    STRING "Name: " I-NAME DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           STRING "Price: " I-PRICE DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           STRING"Quantity: " I-QUANTITY DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           CLOSE RECEIPT-FILE
-           CLOSE RECEIPT-FILE
-           DISPLAY "Item added successfully!".
-       
+           IF WS-RECEIPT-STATUS = "22"
+               DISPLAY "Item ID already exists."
+           ELSE
+               IF WS-RECEIPT-STATUS NOT = "00"
+                   DISPLAY "Unable to add item, status="
+                       WS-RECEIPT-STATUS
+               ELSE
+                   MOVE 0 TO WS-LOG-OLD-PRICE
+                   MOVE 0 TO WS-LOG-OLD-QTY
+                   MOVE I-PRICE TO WS-LOG-NEW-PRICE
+                   MOVE I-QUANTITY TO WS-LOG-NEW-QTY
+                   MOVE "ADD" TO WS-LOG-OP
+                   PERFORM WRITE-TRANSACTION-LOG
+                   DISPLAY "Item added successfully!"
+               END-IF
+           END-IF
+           CLOSE RECEIPT-FILE.
+
        UPDATE-ITEM.
            DISPLAY "Enter the item ID to update: " NO ADVANCING
            ACCEPT I-ID
-           
-           OPEN OUTPUT RECEIPT-FILE
-           MOVE I-ID TO ITEM-ID
-           MOVE I-NAME TO ITEM-NAME
-           MOVE I-PRICE TO ITEM-PRICE
-           MOVE I-QUANTITY TO ITEM-QUANTITY
-           
-           DISPLAY "Enter new name: " NO ADVANCING
-           ACCEPT I-NAME
-           DISPLAY "Enter new price: " NO ADVANCING
-           ACCEPT I-PRICE
-           DISPLAY "Enter new quantity: " NO ADVANCING
-           ACCEPT I-QUANTITY
-           
-           WRITE RECEIPT-RECORD
-           STRING "ID: " ITEM-ID DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           STRING "Name: " I-NAME DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           STRING "Price: " I-PRICE DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           STRING "Quantity: " I-QUANTITY DELIMITED BY SIZE 
-               INTO OUTPUT-LINE
-           WRITE RECEIPT-RECORD FROM OUTPUT-LINE
-           
-           CLOSE RECEIPT-FILE
-           DISPLAY "Item updated successfully!".
-
-          
\ No newline at end of file
+
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "No inventory records found."
+           ELSE
+               MOVE I-ID TO ITEM-ID
+               READ RECEIPT-FILE KEY IS ITEM-ID
+                   INVALID KEY
+                       DISPLAY "Item not found."
+                   NOT INVALID KEY
+                       MOVE ITEM-PRICE TO WS-LOG-OLD-PRICE
+                       MOVE ITEM-QUANTITY TO WS-LOG-OLD-QTY
+                       DISPLAY "Current name: " ITEM-NAME
+                       DISPLAY "Current price: " ITEM-PRICE
+                       DISPLAY "Current quantity: " ITEM-QUANTITY
+
+                       DISPLAY "Change name? (Y/N): " NO ADVANCING
+                       ACCEPT WS-ANSWER
+                       IF WS-ANSWER = "Y" OR WS-ANSWER = "y"
+                           DISPLAY "Enter new name: " NO ADVANCING
+                           ACCEPT I-NAME
+                           MOVE I-NAME TO ITEM-NAME
+                       END-IF
+
+                       DISPLAY "Change price? (Y/N): " NO ADVANCING
+                       ACCEPT WS-ANSWER
+                       IF WS-ANSWER = "Y" OR WS-ANSWER = "y"
+                           DISPLAY "Enter new price: " NO ADVANCING
+                           ACCEPT I-PRICE
+                           MOVE I-PRICE TO ITEM-PRICE
+                       END-IF
+
+                       DISPLAY "Change quantity? (Y/N): " NO ADVANCING
+                       ACCEPT WS-ANSWER
+                       IF WS-ANSWER = "Y" OR WS-ANSWER = "y"
+                           DISPLAY "Enter new quantity: " NO ADVANCING
+                           ACCEPT I-QUANTITY
+                           MOVE I-QUANTITY TO ITEM-QUANTITY
+                       END-IF
+
+                       REWRITE RECEIPT-RECORD
+                       IF WS-RECEIPT-STATUS = "00"
+                           MOVE ITEM-PRICE TO WS-LOG-NEW-PRICE
+                           MOVE ITEM-QUANTITY TO WS-LOG-NEW-QTY
+                           MOVE "UPDATE" TO WS-LOG-OP
+                           PERFORM WRITE-TRANSACTION-LOG
+                           DISPLAY "Item updated successfully!"
+                       ELSE
+                           DISPLAY "Unable to update item, status="
+                               WS-RECEIPT-STATUS
+                       END-IF
+               END-READ
+               CLOSE RECEIPT-FILE
+           END-IF.
+
+          
+       CREATE-PO.
+           DISPLAY "Enter the PO number: " NO ADVANCING
+           ACCEPT I-PO-NUMBER
+
+           DISPLAY "Enter the vendor id: " NO ADVANCING
+           ACCEPT I-VENDOR-ID
+
+           DISPLAY "Enter the vendor name: " NO ADVANCING
+           ACCEPT I-VENDOR-NAME
+
+           DISPLAY "Enter the item id on order: " NO ADVANCING
+           ACCEPT I-PO-ITEM-ID
+
+           DISPLAY "Enter the expected quantity: " NO ADVANCING
+           ACCEPT I-PO-QUANTITY
+
+           DISPLAY "Enter the expected date (YYYYMMDD): " NO ADVANCING
+           ACCEPT I-PO-DATE
+
+           MOVE I-PO-NUMBER TO PO-NUMBER
+           MOVE I-VENDOR-ID TO PO-VENDOR-ID
+           MOVE I-VENDOR-NAME TO PO-VENDOR-NAME
+           MOVE I-PO-ITEM-ID TO PO-ITEM-ID
+           MOVE I-PO-QUANTITY TO PO-QUANTITY
+           MOVE I-PO-DATE TO PO-EXPECTED-DATE
+           MOVE "O" TO PO-STATUS
+
+           OPEN I-O PO-FILE
+           IF WS-PO-STATUS = "35" OR WS-PO-STATUS = "91"
+               OPEN OUTPUT PO-FILE
+               CLOSE PO-FILE
+               OPEN I-O PO-FILE
+           END-IF
+           WRITE PO-RECORD
+           IF WS-PO-STATUS = "22"
+               DISPLAY "PO number already exists."
+           ELSE
+               IF WS-PO-STATUS NOT = "00"
+                   DISPLAY "Unable to create purchase order, status="
+                       WS-PO-STATUS
+               ELSE
+                   DISPLAY "Purchase order created successfully!"
+               END-IF
+           END-IF
+           CLOSE PO-FILE.
+
+       RECEIVE-PO.
+           DISPLAY "Enter the PO number to receive: " NO ADVANCING
+           ACCEPT I-PO-NUMBER
+
+           OPEN I-O PO-FILE
+           IF WS-PO-STATUS = "35" OR WS-PO-STATUS = "91"
+               DISPLAY "No purchase orders found."
+           ELSE
+               MOVE I-PO-NUMBER TO PO-NUMBER
+               READ PO-FILE KEY IS PO-NUMBER
+                   INVALID KEY
+                       DISPLAY "Purchase order not found."
+                   NOT INVALID KEY
+                       IF PO-STATUS NOT = "O"
+                           DISPLAY "Purchase order is not open."
+                       ELSE
+                           DISPLAY "PO expected quantity: "
+                               PO-QUANTITY
+                           DISPLAY "Enter quantity received: "
+                               NO ADVANCING
+                           ACCEPT I-RECEIVE-QUANTITY
+                           IF I-RECEIVE-QUANTITY NOT = PO-QUANTITY
+                               DISPLAY "WARNING: received quantity "
+                                   I-RECEIVE-QUANTITY
+                                   " does not match PO expected"
+                                   " quantity " PO-QUANTITY
+                                   " - PO will still be closed as"
+                                   " Received; reconcile manually."
+                           END-IF
+                           MOVE "N" TO WS-RECEIVE-OK
+                           PERFORM RECEIVE-PO-AGAINST-ITEM
+                           IF WS-RECEIVE-OK = "Y"
+                               MOVE "R" TO PO-STATUS
+                               REWRITE PO-RECORD
+                               IF WS-PO-STATUS NOT = "00"
+                                   DISPLAY
+                                       "Inventory updated but unable"
+                                       " to mark PO received, status="
+                                       WS-PO-STATUS
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE PO-FILE
+           END-IF.
+
+       RECEIVE-PO-AGAINST-ITEM.
+           OPEN I-O RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35" OR WS-RECEIPT-STATUS = "91"
+               DISPLAY "Item on this PO was not found in inventory."
+           ELSE
+               MOVE PO-ITEM-ID TO ITEM-ID
+               READ RECEIPT-FILE KEY IS ITEM-ID
+                   INVALID KEY
+                       DISPLAY
+                           "Item on this PO was not found in inventory."
+                   NOT INVALID KEY
+                       MOVE ITEM-PRICE TO WS-LOG-OLD-PRICE
+                       MOVE ITEM-QUANTITY TO WS-LOG-OLD-QTY
+                       ADD I-RECEIVE-QUANTITY TO ITEM-QUANTITY
+                       REWRITE RECEIPT-RECORD
+                       IF WS-RECEIPT-STATUS = "00"
+                           MOVE ITEM-PRICE TO WS-LOG-NEW-PRICE
+                           MOVE ITEM-QUANTITY TO WS-LOG-NEW-QTY
+                           MOVE "RECV" TO WS-LOG-OP
+                           PERFORM WRITE-TRANSACTION-LOG
+                           MOVE "Y" TO WS-RECEIVE-OK
+                           DISPLAY
+                               "Shipment received; inventory updated."
+                       ELSE
+                           DISPLAY "Unable to post shipment, status="
+                               WS-RECEIPT-STATUS
+                       END-IF
+               END-READ
+               CLOSE RECEIPT-FILE
+           END-IF.
